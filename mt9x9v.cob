@@ -0,0 +1,121 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MT9X9V.
+000030 AUTHOR. W-L CHAO.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       BY    DESCRIPTION
+000110* ---------- ----- ---------------------------------------------
+000120* 2026-08-09 DPS   ORIGINAL.  COMPANION RECONCILIATION STEP FOR
+000130*                  MT9X9 -- RE-READS RPTFILE AND INDEPENDENTLY
+000140*                  RECOMPUTES K X J FOR EVERY DETAIL RECORD,
+000150*                  FLAGGING ANY ROW WHERE THE FILED KJ DOES NOT
+000160*                  MATCH THE RECOMPUTED VALUE.
+000170* 2026-08-09 DPS   SWITCHED FROM PARSING THE RPTFILE DISPLAY
+000180*                  FORMAT TO READING DATFILE THROUGH THE SHARED
+000190*                  MT9REC COPYBOOK, NOW THAT MT9X9 PUBLISHES THE
+000200*                  TABLE AS A STRUCTURED EXTRACT.
+000205* 2026-08-09 DPS   RECOMPUTATION NOW FOLLOWS MT9-DR-OPMODE SO AN
+000206*                  ADDITION-TABLE RUN IS CHECKED WITH ADD AND A
+000207*                  MULTIPLICATION-TABLE RUN IS CHECKED WITH
+000208*                  MULTIPLY, INSTEAD OF ASSUMING MULTIPLY ALWAYS.
+000209* 2026-08-09 DPS   ADDED A FILE STATUS CLAUSE TO DATFILE, MATCHING
+000211*                  EVERY SELECT IN MT9X9 -- A MISSING OR NOT-YET-
+000212*                  PRODUCED DATFILE NOW DISPLAYS A DIAGNOSTIC AND
+000213*                  LETS THE JOB END CLEANLY INSTEAD OF ABENDING.
+000214*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DATFILE ASSIGN TO "DATFILE"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000265         FILE STATUS IS MT9-DAT-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  DATFILE
+000300     RECORDING MODE IS F.
+000310     COPY "MT9REC.cpy".
+000320 WORKING-STORAGE SECTION.
+000325 01  MT9-DAT-STATUS          PIC X(02).
+000330 01  MT9-SWITCHES.
+000340     05  MT9-EOF-SW          PIC X(01) VALUE "N".
+000350         88  MT9-EOF                   VALUE "Y".
+000360 01  MT9-COUNTERS.
+000370     05  MT9-REC-COUNT       PIC 9(06) COMP VALUE ZERO.
+000380     05  MT9-ERROR-COUNT     PIC 9(06) COMP VALUE ZERO.
+000390 01  MT9-RECOMPUTED-KJ       PIC 9(04).
+000400 PROCEDURE DIVISION.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000430     PERFORM 2000-VERIFY-RECORD THRU 2000-EXIT
+000440         UNTIL MT9-EOF
+000450     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000460     STOP RUN.
+000470*----------------------------------------------------------------
+000480* OPEN THE STRUCTURED EXTRACT AND PRIME THE READ.
+000490*----------------------------------------------------------------
+000500 1000-INITIALIZE.
+000510     OPEN INPUT DATFILE
+000512     IF MT9-DAT-STATUS NOT EQUAL "00"
+000514         DISPLAY "MT9X9V: DATFILE NOT AVAILABLE, STATUS="
+000516             MT9-DAT-STATUS
+000518         SET MT9-EOF TO TRUE
+000520     ELSE
+000522         PERFORM 1100-READ-RECORD THRU 1100-EXIT
+000524     END-IF.
+000530 1000-EXIT.
+000540     EXIT.
+000550*----------------------------------------------------------------
+000560* READ THE NEXT RECORD; SET THE EOF SWITCH WHEN THE FILE IS
+000570* EXHAUSTED.
+000580*----------------------------------------------------------------
+000590 1100-READ-RECORD.
+000600     READ DATFILE
+000610         AT END
+000620             SET MT9-EOF TO TRUE
+000630     END-READ.
+000640 1100-EXIT.
+000650     EXIT.
+000660*----------------------------------------------------------------
+000670* FOR EVERY DETAIL RECORD, RECOMPUTE K X J INDEPENDENTLY AND
+000680* COMPARE IT TO THE KJ VALUE THAT WAS FILED.
+000690*----------------------------------------------------------------
+000700 2000-VERIFY-RECORD.
+000710     IF NOT MT9-EOF
+000720         ADD 1 TO MT9-REC-COUNT
+000722         IF MT9-DR-OP-ADD
+000724             ADD MT9-DR-K MT9-DR-J
+000725                 GIVING MT9-RECOMPUTED-KJ
+000726         ELSE
+000728             MULTIPLY MT9-DR-K BY MT9-DR-J
+000729                 GIVING MT9-RECOMPUTED-KJ
+000730         END-IF
+000740         IF MT9-RECOMPUTED-KJ NOT EQUAL MT9-DR-KJ
+000750             ADD 1 TO MT9-ERROR-COUNT
+000760             DISPLAY "MT9X9V: MISMATCH K=" MT9-DR-K " J=" MT9-DR-J
+000770                 " FILE-KJ=" MT9-DR-KJ
+000780             DISPLAY "MT9X9V: RECOMPUTED KJ=" MT9-RECOMPUTED-KJ
+000790         END-IF
+000800         PERFORM 1100-READ-RECORD THRU 1100-EXIT
+000810     END-IF.
+000820 2000-EXIT.
+000830     EXIT.
+000840*----------------------------------------------------------------
+000850* CLOSE THE FILE, REPORT THE RECONCILIATION TOTALS, AND SET A
+000860* NON-ZERO RETURN CODE IF ANY MISMATCH WAS FOUND.
+000870*----------------------------------------------------------------
+000880 9000-TERMINATE.
+000890     CLOSE DATFILE
+000900     DISPLAY "MT9X9V: " MT9-REC-COUNT " DETAIL RECORD(S) CHECKED"
+000910     DISPLAY "MT9X9V: " MT9-ERROR-COUNT " MISMATCH(ES) FOUND"
+000920     IF MT9-ERROR-COUNT NOT EQUAL ZERO
+000930         MOVE 4 TO RETURN-CODE
+000940     END-IF
+000942     IF MT9-DAT-STATUS NOT EQUAL "00"
+000944         MOVE 8 TO RETURN-CODE
+000946     END-IF.
+000950 9000-EXIT.
+000960     EXIT.
