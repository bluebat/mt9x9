@@ -1,26 +1,493 @@
-*> 9x9 multiplication table in COBOL
-*> CC0, Wei-Lun Chao <bluebat@member.fsf.org>, 2018.
-*> cobc -Fx mt9x9.cob && ./mt9x9 || cobc -Fxj mt9x9.cob
-
-identification division.
-program-id. mt9x9.
-data division.
-working-storage section.
-01 i pic 9.
-01 j pic 9.
-01 k pic 9.
-01 l pic 9.
-01 kj pic z9.
-procedure division.
-perform varying i from 0 by 3 until i greater than 8
-    perform with test after varying j from 1 by 1 until j equal 9
-        perform varying l from 1 by 1 until l greater than 3
-            add i l giving k
-            multiply k by j giving kj
-            display k "x" j "=" kj x"09" with no advancing
-        end-perform
-        display x"0a" with no advancing
-    end-perform
-    display x"00"
-end-perform
-stop run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MT9X9.
+000030 AUTHOR. W-L CHAO.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2018-01-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       BY    DESCRIPTION
+000110* ---------- ----- ---------------------------------------------
+000120* 2018-01-01 WLC   ORIGINAL 9 X 9 MULTIPLICATION TABLE, CONSOLE
+000130*                  OUTPUT ONLY.
+000140* 2026-08-09 DPS   REPLACED CONSOLE DISPLAY WITH A PRINTER-STYLE
+000150*                  REPORT FILE (RPTFILE) CARRYING FIXED-LENGTH
+000160*                  K / J / KJ DETAIL RECORDS.  ASA CARRIAGE
+000170*                  CONTROL IN COLUMN 1 OF EACH RECORD DRIVES PAGE
+000180*                  EJECTS IN PLACE OF THE OLD X"00" SEPARATOR.
+000190* 2026-08-09 DPS   ADDED A PARM CARD (ISTRT/IEND/ISTEP/JSTRT/JEND/
+000200*                  JSTEP), READ VIA ACCEPT FROM COMMAND-LINE, SO
+000210*                  THE TABLE RANGE NO LONGER HAS TO BE RECOMPILED
+000220*                  FOR EVERY RUN.  BLANK PARM = ORIGINAL 9 X 9
+000230*                  DEFAULTS.
+000240* 2026-08-09 DPS   EACH PAGE EJECT NOW CARRIES A HEADER LINE WITH
+000250*                  THE RUN DATE, RUN TIME AND A SEQUENTIAL PAGE
+000260*                  NUMBER SO A PRINTED OR FILED PAGE CAN BE TRACED
+000270*                  BACK TO ITS RUN.
+000280* 2026-08-09 DPS   KJ IS NOW ZERO-FILLED (PIC 9) INSTEAD OF ZERO-
+000290*                  SUPPRESSED (PIC Z9) SO THE COMPANION MT9X9V
+000300*                  RECONCILIATION STEP CAN READ THE DETAIL LINE
+000310*                  BACK AS NUMERIC DATA.
+000320* 2026-08-09 DPS   ADDED CKPFILE CHECKPOINT/RESTART BY I-BLOCK.
+000330*                  A MARKER IS WRITTEN AFTER EACH COMPLETED BLOCK;
+000340*                  ON RESUBMISSION WITH THE SAME I-RANGE PARMS THE
+000350*                  JOB SKIPS STRAIGHT TO THE FIRST INCOMPLETE
+000360*                  BLOCK AND EXTENDS RPTFILE RATHER THAN
+000370*                  REBUILDING IT FROM SCRATCH.
+000380* 2026-08-09 DPS   ADDED DATFILE, A STRUCTURED K/J/KJ EXTRACT
+000390*                  BUILT FROM THE SHARED MT9REC COPYBOOK, SO
+000400*                  OTHER JOBS CAN READ THE TABLE DATA WITHOUT
+000410*                  RE-PARSING THE RPTFILE DISPLAY FORMAT.
+000420* 2026-08-09 DPS   PARM CARD EXTENDED WITH A JOB ID AND AN
+000430*                  OPERATOR ID.  EVERY RUN NOW WRITES ONE
+000440*                  LOGFILE AUDIT RECORD CAPTURING WHO RAN THE
+000450*                  JOB, WHEN, AND WITH WHAT I/J RANGE.
+000460* 2026-08-09 DPS   ADDED A CSV-MODE PARM SWITCH.  WHEN TURNED ON,
+000470*                  EACH K/J/KJ CELL IS ALSO WRITTEN TO CSVFILE AS
+000480*                  A COMMA-SEPARATED ROW BEHIND A "K,J,KJ" HEADER,
+000490*                  ALONGSIDE THE NORMAL RPTFILE/DATFILE OUTPUT.
+000500* 2026-08-09 DPS   WIDENED I/J/K/L, KJ, THE PARM-CARD RANGE
+000510*                  FIELDS, THE CHECKPOINT RECORD, AND THE SHARED
+000520*                  MT9REC COPYBOOK TO TWO AND FOUR DIGITS SO THE
+000530*                  TABLE CAN RUN PAST 9 X 9 (UP TO 99 X 99)
+000540*                  WITHOUT TRUNCATING OR WRAPPING SILENTLY.
+000550* 2026-08-09 DPS   ADDED AN OPERATOR MODE SWITCH (PARM OPMODE=A/M)
+000560*                  SO THE SAME I/L/J LOOP CAN PRODUCE EITHER AN
+000570*                  ADDITION TABLE OR A MULTIPLICATION TABLE.
+000580*                  MULTIPLICATION REMAINS THE DEFAULT WHEN THE
+000590*                  SWITCH IS NOT SUPPLIED.
+000595* 2026-08-09 DPS   THE J LOOP NOW STOPS ON J GREATER THAN JEND,
+000596*                  MATCHING THE I LOOP, INSTEAD OF TESTING FOR
+000597*                  EQUALITY -- A JSTEP THAT NEVER LANDS EXACTLY ON
+000598*                  JEND COULD WRAP MT9-J FOREVER AND HANG THE JOB.
+000599*                  A SUPPLIED STEP OF ZERO IS NOW REJECTED BACK TO
+000600*                  THE DEFAULT STEP OF 1 FOR THE SAME REASON ON
+000601*                  THE I SIDE.  THE AUDIT LOG ALSO NOW RECORDS THE
+000602*                  OPERATOR MODE USED SO TWO RUNS WITH IDENTICAL
+000603*                  RANGES BUT DIFFERENT MODES CAN BE TOLD APART.
+000605* 2026-08-09 DPS   THE I AND J PERFORM VARYING LOOPS NOW STEP A
+000606*                  4-DIGIT CONTROL FIELD RATHER THAN THE 2-DIGIT
+000607*                  MT9-I/MT9-J THEMSELVES, SO AN I-END OR J-END
+000608*                  NEAR THE TOP OF THE WIDENED 99 RANGE CAN NEVER
+000609*                  HAVE ITS LOOP INCREMENT OVERFLOW AND WRAP BACK
+000611*                  BELOW THE END VALUE, WHICH WOULD OTHERWISE
+000612*                  TURN THE GREATER-THAN TEST INTO AN INFINITE
+000613*                  LOOP.  THE K=I+L COMPUTATION NOW CARRIES AN ON
+000614*                  SIZE ERROR CLAUSE SO A BLOCK WIDE ENOUGH TO
+000615*                  PUSH K PAST 99 IS COUNTED AND SKIPPED INSTEAD
+000616*                  OF SILENTLY TRUNCATING INTO A WRONG, SMALLER K.
+000617*----------------------------------------------------------------
+000618 ENVIRONMENT DIVISION.
+000619 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT RPTFILE ASSIGN TO "RPTFILE"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS MT9-RPT-STATUS.
+000670     SELECT CKPFILE ASSIGN TO "CKPFILE"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS MT9-CKP-STATUS.
+000700     SELECT DATFILE ASSIGN TO "DATFILE"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS MT9-DAT-STATUS.
+000730     SELECT LOGFILE ASSIGN TO "LOGFILE"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS MT9-LOG-STATUS.
+000760     SELECT CSVFILE ASSIGN TO "CSVFILE"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS MT9-CSV-STATUS.
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  RPTFILE
+000820     RECORDING MODE IS F.
+000830 01  RPT-RECORD.
+000840     05  RPT-CTL             PIC X(01).
+000850     05  RPT-TEXT            PIC X(119).
+000860 FD  DATFILE
+000870     RECORDING MODE IS F.
+000880     COPY "MT9REC.cpy".
+000890 FD  LOGFILE
+000900     RECORDING MODE IS F.
+000910 01  LOG-RECORD.
+000920     05  LOG-TEXT            PIC X(55).
+000930 FD  CSVFILE
+000940     RECORDING MODE IS F.
+000950 01  CSV-RECORD.
+000960     05  CSV-TEXT            PIC X(20).
+000970 FD  CKPFILE
+000980     RECORDING MODE IS F.
+000990 01  CKP-RECORD.
+001000     05  CKP-LAST-I          PIC 9(02).
+001010     05  CKP-I-START         PIC 9(02).
+001020     05  CKP-I-END           PIC 9(02).
+001030     05  CKP-I-STEP          PIC 9(02).
+001040     05  CKP-LAST-PAGE       PIC 9(04).
+001050     05  CKP-J-START         PIC 9(02).
+001060     05  CKP-J-END           PIC 9(02).
+001070     05  CKP-J-STEP          PIC 9(02).
+001080     05  CKP-OPMODE          PIC X(01).
+001090 WORKING-STORAGE SECTION.
+001100 01  MT9-I                   PIC 9(02).
+001110 01  MT9-J                   PIC 9(02).
+001120 01  MT9-K                   PIC 9(02).
+001130 01  MT9-L                   PIC 9(02).
+001140 01  MT9-KJ                  PIC 9(04).
+001150 01  MT9-PAGE-NO             PIC 9(04) VALUE ZERO.
+001160 01  MT9-RUN-DATE            PIC 9(08).
+001170 01  MT9-RUN-TIME            PIC 9(08).
+001180 01  MT9-CKP-STATUS          PIC X(02).
+001190 01  MT9-JOBID               PIC X(08).
+001200 01  MT9-OPERID              PIC X(08).
+001210 01  MT9-LOG-STATUS          PIC X(02).
+001220 01  MT9-RPT-STATUS          PIC X(02).
+001230 01  MT9-DAT-STATUS          PIC X(02).
+001240 01  MT9-CSV-STATUS          PIC X(02).
+001250 01  MT9-CKP-NEXT-I          PIC 9(02).
+001255 01  MT9-I-CTL               PIC 9(04).
+001256 01  MT9-J-CTL               PIC 9(04).
+001257 01  MT9-K-OVFL-COUNT        PIC 9(06) COMP VALUE ZERO.
+001260 01  MT9-SWITCHES.
+001270     05  MT9-RESTART-SW      PIC X(01) VALUE "N".
+001280         88  MT9-RESTARTING           VALUE "Y".
+001290     05  MT9-CSV-SW          PIC X(01) VALUE "N".
+001300         88  MT9-CSV-ACTIVE            VALUE "Y".
+001310     05  MT9-OPMODE-SW       PIC X(01) VALUE "M".
+001320         88  MT9-OP-ADD                VALUE "A".
+001330         88  MT9-OP-MULTIPLY           VALUE "M".
+001340 01  MT9-RANGE.
+001350     05  MT9-I-START         PIC 9(02).
+001360     05  MT9-I-END           PIC 9(02).
+001370     05  MT9-I-STEP          PIC 9(02).
+001380     05  MT9-J-START         PIC 9(02).
+001390     05  MT9-J-END           PIC 9(02).
+001400     05  MT9-J-STEP          PIC 9(02).
+001410 01  MT9-DETAIL-LINE.
+001420     05  FILLER              PIC X(02)  VALUE "K=".
+001430     05  MT9-DL-K            PIC 9(02).
+001440     05  FILLER              PIC X(03)  VALUE " J=".
+001450     05  MT9-DL-J            PIC 9(02).
+001460     05  FILLER              PIC X(04)  VALUE " KJ=".
+001470     05  MT9-DL-KJ           PIC 9(04).
+001480     05  FILLER              PIC X(102) VALUE SPACES.
+001490 01  MT9-HEADER-LINE.
+001500     05  FILLER              PIC X(05)  VALUE "DATE=".
+001510     05  MT9-HL-DATE         PIC 9(08).
+001520     05  FILLER              PIC X(06)  VALUE " TIME=".
+001530     05  MT9-HL-TIME         PIC 9(08).
+001540     05  FILLER              PIC X(06)  VALUE " PAGE=".
+001550     05  MT9-HL-PAGE         PIC ZZZ9.
+001560     05  FILLER              PIC X(82)  VALUE SPACES.
+001570 01  MT9-LOG-LINE.
+001580     05  MT9-LL-DATE         PIC 9(08).
+001590     05  FILLER              PIC X(01)  VALUE SPACE.
+001600     05  MT9-LL-TIME         PIC 9(08).
+001610     05  FILLER              PIC X(01)  VALUE SPACE.
+001620     05  MT9-LL-JOBID        PIC X(08).
+001630     05  FILLER              PIC X(01)  VALUE SPACE.
+001640     05  MT9-LL-OPERID       PIC X(08).
+001650     05  FILLER              PIC X(01)  VALUE SPACE.
+001660     05  MT9-LL-ISTART       PIC 9(02).
+001670     05  FILLER              PIC X(01)  VALUE SPACE.
+001680     05  MT9-LL-IEND         PIC 9(02).
+001690     05  FILLER              PIC X(01)  VALUE SPACE.
+001700     05  MT9-LL-ISTEP        PIC 9(02).
+001710     05  FILLER              PIC X(01)  VALUE SPACE.
+001720     05  MT9-LL-JSTART       PIC 9(02).
+001730     05  FILLER              PIC X(01)  VALUE SPACE.
+001740     05  MT9-LL-JEND         PIC 9(02).
+001750     05  FILLER              PIC X(01)  VALUE SPACE.
+001760     05  MT9-LL-JSTEP        PIC 9(02).
+001765     05  FILLER              PIC X(01)  VALUE SPACE.
+001768     05  MT9-LL-OPMODE       PIC X(01).
+001770 01  MT9-CSV-DETAIL-LINE.
+001780     05  MT9-CSV-K           PIC 9(02).
+001790     05  FILLER              PIC X(01)  VALUE ",".
+001800     05  MT9-CSV-J           PIC 9(02).
+001810     05  FILLER              PIC X(01)  VALUE ",".
+001820     05  MT9-CSV-KJ          PIC 9(04).
+001830 01  MT9-PARM-CARD           PIC X(80).
+001840 01  MT9-PARM-FIELDS REDEFINES MT9-PARM-CARD.
+001850     05  MT9-PC-ISTRT        PIC X(02).
+001860     05  MT9-PC-IEND         PIC X(02).
+001870     05  MT9-PC-ISTEP        PIC X(02).
+001880     05  MT9-PC-JSTRT        PIC X(02).
+001890     05  MT9-PC-JEND         PIC X(02).
+001900     05  MT9-PC-JSTEP        PIC X(02).
+001910     05  MT9-PC-JOBID        PIC X(08).
+001920     05  MT9-PC-OPERID       PIC X(08).
+001930     05  MT9-PC-CSVSW        PIC X(01).
+001940     05  MT9-PC-OPMODE       PIC X(01).
+001950     05  FILLER              PIC X(50).
+001960 01  MT9-PARM-NUM REDEFINES MT9-PARM-CARD.
+001970     05  MT9-PN-ISTRT        PIC 9(02).
+001980     05  MT9-PN-IEND         PIC 9(02).
+001990     05  MT9-PN-ISTEP        PIC 9(02).
+002000     05  MT9-PN-JSTRT        PIC 9(02).
+002010     05  MT9-PN-JEND         PIC 9(02).
+002020     05  MT9-PN-JSTEP        PIC 9(02).
+002030     05  FILLER              PIC X(17).
+002040     05  FILLER              PIC X(51).
+002050 PROCEDURE DIVISION.
+002060 0000-MAINLINE.
+002070     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002080     PERFORM 2000-BUILD-REPORT THRU 2000-EXIT
+002090     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002100     STOP RUN.
+002110*----------------------------------------------------------------
+002120* ACCEPT THE PARM CARD, EDIT IT, STAMP THE RUN DATE/TIME, CHECK
+002130* FOR A PRIOR CHECKPOINT, AND OPEN THE REPORT FILE.
+002140*----------------------------------------------------------------
+002150 1000-INITIALIZE.
+002160     MOVE SPACES TO MT9-PARM-CARD
+002170     ACCEPT MT9-PARM-CARD FROM COMMAND-LINE
+002180     PERFORM 1100-EDIT-PARM THRU 1100-EXIT
+002190     ACCEPT MT9-RUN-DATE FROM DATE YYYYMMDD
+002200     ACCEPT MT9-RUN-TIME FROM TIME
+002210     PERFORM 1150-WRITE-LOG THRU 1150-EXIT
+002220     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+002230     IF MT9-RESTARTING
+002240         OPEN EXTEND RPTFILE
+002250         IF MT9-RPT-STATUS NOT EQUAL "00"
+002260             OPEN OUTPUT RPTFILE
+002270         END-IF
+002280         OPEN EXTEND DATFILE
+002290         IF MT9-DAT-STATUS NOT EQUAL "00"
+002300             OPEN OUTPUT DATFILE
+002310         END-IF
+002320     ELSE
+002330         OPEN OUTPUT RPTFILE
+002340         OPEN OUTPUT DATFILE
+002350     END-IF
+002360     IF MT9-CSV-ACTIVE
+002370         IF MT9-RESTARTING
+002380             OPEN EXTEND CSVFILE
+002390             IF MT9-CSV-STATUS NOT EQUAL "00"
+002400                 OPEN OUTPUT CSVFILE
+002410                 MOVE "K,J,KJ" TO CSV-TEXT
+002420                 WRITE CSV-RECORD
+002430             END-IF
+002440         ELSE
+002450             OPEN OUTPUT CSVFILE
+002460             MOVE "K,J,KJ" TO CSV-TEXT
+002470             WRITE CSV-RECORD
+002480         END-IF
+002490     END-IF.
+002500 1000-EXIT.
+002510     EXIT.
+002520*----------------------------------------------------------------
+002530* A BLANK PARM POSITION KEEPS THE ORIGINAL 9 X 9 DEFAULT FOR
+002540* THAT FIELD; A SUPPLIED DIGIT OVERRIDES IT.
+002550*----------------------------------------------------------------
+002560 1100-EDIT-PARM.
+002570     MOVE 0 TO MT9-I-START
+002580     MOVE 8 TO MT9-I-END
+002590     MOVE 3 TO MT9-I-STEP
+002600     MOVE 1 TO MT9-J-START
+002610     MOVE 9 TO MT9-J-END
+002620     MOVE 1 TO MT9-J-STEP
+002630     MOVE "UNKNOWN " TO MT9-JOBID
+002640     MOVE "UNKNOWN " TO MT9-OPERID
+002650     IF MT9-PC-ISTRT NOT EQUAL SPACES
+002660         MOVE MT9-PN-ISTRT TO MT9-I-START
+002670     END-IF
+002680     IF MT9-PC-IEND NOT EQUAL SPACES
+002690         MOVE MT9-PN-IEND TO MT9-I-END
+002700     END-IF
+002710     IF MT9-PC-ISTEP NOT EQUAL SPACES
+002720         MOVE MT9-PN-ISTEP TO MT9-I-STEP
+002730     END-IF
+002740     IF MT9-PC-JSTRT NOT EQUAL SPACES
+002750         MOVE MT9-PN-JSTRT TO MT9-J-START
+002760     END-IF
+002770     IF MT9-PC-JEND NOT EQUAL SPACES
+002780         MOVE MT9-PN-JEND TO MT9-J-END
+002790     END-IF
+002800     IF MT9-PC-JSTEP NOT EQUAL SPACES
+002810         MOVE MT9-PN-JSTEP TO MT9-J-STEP
+002820     END-IF
+002830     IF MT9-PC-JOBID NOT EQUAL SPACES
+002840         MOVE MT9-PC-JOBID TO MT9-JOBID
+002850     END-IF
+002860     IF MT9-PC-OPERID NOT EQUAL SPACES
+002870         MOVE MT9-PC-OPERID TO MT9-OPERID
+002880     END-IF
+002890     IF MT9-PC-CSVSW EQUAL "Y"
+002900         SET MT9-CSV-ACTIVE TO TRUE
+002910     END-IF
+002920     IF MT9-PC-OPMODE EQUAL "A"
+002930         SET MT9-OP-ADD TO TRUE
+002940     END-IF
+002941     IF MT9-I-STEP EQUAL ZERO
+002942         MOVE 1 TO MT9-I-STEP
+002943     END-IF
+002944     IF MT9-J-STEP EQUAL ZERO
+002945         MOVE 1 TO MT9-J-STEP
+002946     END-IF.
+002950 1100-EXIT.
+002960     EXIT.
+002970*----------------------------------------------------------------
+002980* WRITE ONE AUDIT RECORD TO THE LOGFILE FOR THIS RUN, CAPTURING
+002990* WHEN IT RAN, WHO SUBMITTED IT, AND THE I/J RANGE REQUESTED.
+003000*----------------------------------------------------------------
+003010 1150-WRITE-LOG.
+003020     OPEN EXTEND LOGFILE
+003030     IF MT9-LOG-STATUS NOT EQUAL "00"
+003040         OPEN OUTPUT LOGFILE
+003050     END-IF
+003060     MOVE MT9-RUN-DATE TO MT9-LL-DATE
+003070     MOVE MT9-RUN-TIME TO MT9-LL-TIME
+003080     MOVE MT9-JOBID TO MT9-LL-JOBID
+003090     MOVE MT9-OPERID TO MT9-LL-OPERID
+003100     MOVE MT9-I-START TO MT9-LL-ISTART
+003110     MOVE MT9-I-END TO MT9-LL-IEND
+003120     MOVE MT9-I-STEP TO MT9-LL-ISTEP
+003130     MOVE MT9-J-START TO MT9-LL-JSTART
+003140     MOVE MT9-J-END TO MT9-LL-JEND
+003150     MOVE MT9-J-STEP TO MT9-LL-JSTEP
+003155     MOVE MT9-OPMODE-SW TO MT9-LL-OPMODE
+003160     MOVE MT9-LOG-LINE TO LOG-TEXT
+003170     WRITE LOG-RECORD
+003180     CLOSE LOGFILE.
+003190 1150-EXIT.
+003200     EXIT.
+003210*----------------------------------------------------------------
+003220* LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN OF THE SAME I/J RANGE
+003230* AND OPERATOR MODE.  IF THAT RUN DID NOT FINISH ALL I-BLOCKS,
+003240* RESUME RIGHT AFTER THE LAST COMPLETED ONE INSTEAD OF STARTING
+003250* OVER AT MT9-I-START.  IF THE RANGE/MODE DIFFERS, OR THE PRIOR
+003260* RUN ALREADY FINISHED EVERY I-BLOCK, FALL THROUGH TO A FRESH
+003270* RUN SO A DIFFERENT JOB (OR A REPEAT OF A FINISHED ONE) NEVER
+003280* GETS MISREAD AS AN IN-PROGRESS RESTART.
+003290*----------------------------------------------------------------
+003300 1200-CHECK-RESTART.
+003310     OPEN INPUT CKPFILE
+003320     IF MT9-CKP-STATUS EQUAL "00"
+003330         READ CKPFILE
+003340         IF MT9-CKP-STATUS EQUAL "00"
+003350             AND CKP-I-START EQUAL MT9-I-START
+003360             AND CKP-I-END   EQUAL MT9-I-END
+003370             AND CKP-I-STEP  EQUAL MT9-I-STEP
+003380             AND CKP-J-START EQUAL MT9-J-START
+003390             AND CKP-J-END   EQUAL MT9-J-END
+003400             AND CKP-J-STEP  EQUAL MT9-J-STEP
+003410             AND CKP-OPMODE  EQUAL MT9-OPMODE-SW
+003420             ADD CKP-I-STEP TO CKP-LAST-I GIVING MT9-CKP-NEXT-I
+003430             IF MT9-CKP-NEXT-I NOT GREATER THAN MT9-I-END
+003440                 SET MT9-RESTARTING TO TRUE
+003450                 MOVE CKP-LAST-PAGE TO MT9-PAGE-NO
+003460                 MOVE MT9-CKP-NEXT-I TO MT9-I-START
+003470                 DISPLAY "MT9X9: RESUMING, I-START="
+003480                     MT9-I-START
+003490             END-IF
+003500         END-IF
+003510         CLOSE CKPFILE
+003520     END-IF.
+003530 1200-EXIT.
+003540     EXIT.
+003550*----------------------------------------------------------------
+003560* BUILD ONE PAGE PER I-BLOCK, ONE DETAIL RECORD PER K/J/KJ CELL,
+003570* CHECKPOINTING AFTER EACH COMPLETED BLOCK.
+003580*----------------------------------------------------------------
+003590 2000-BUILD-REPORT.
+003591     PERFORM VARYING MT9-I-CTL FROM MT9-I-START BY MT9-I-STEP
+003592             UNTIL MT9-I-CTL GREATER THAN MT9-I-END
+003593         MOVE MT9-I-CTL TO MT9-I
+003594         PERFORM 2100-WRITE-HEADER THRU 2100-EXIT
+003595         PERFORM VARYING MT9-J-CTL FROM MT9-J-START BY MT9-J-STEP
+003596                 UNTIL MT9-J-CTL GREATER THAN MT9-J-END
+003597             MOVE MT9-J-CTL TO MT9-J
+003598             PERFORM VARYING MT9-L FROM 1 BY 1
+003599                     UNTIL MT9-L GREATER THAN MT9-I-STEP
+003600                 ADD MT9-I MT9-L GIVING MT9-K
+003601                     ON SIZE ERROR
+003602                         ADD 1 TO MT9-K-OVFL-COUNT
+003603                         DISPLAY "MT9X9: K OVERFLOW, I="
+003604                             MT9-I " L=" MT9-L " SKIPPED"
+003605                     NOT ON SIZE ERROR
+003606                         IF MT9-OP-ADD
+003607                             ADD MT9-K MT9-J GIVING MT9-KJ
+003608                         ELSE
+003609                             MULTIPLY MT9-K BY MT9-J
+003610                                 GIVING MT9-KJ
+003611                         END-IF
+003612                         PERFORM 3000-WRITE-DETAIL THRU 3000-EXIT
+003613                 END-ADD
+003614             END-PERFORM
+003615         END-PERFORM
+003616         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+003617     END-PERFORM.
+003780 2000-EXIT.
+003790     EXIT.
+003800*----------------------------------------------------------------
+003810* WRITE A NEW-PAGE HEADER SHOWING RUN DATE, RUN TIME AND THE
+003820* SEQUENTIAL PAGE NUMBER OF THIS I-BLOCK.
+003830*----------------------------------------------------------------
+003840 2100-WRITE-HEADER.
+003850     ADD 1 TO MT9-PAGE-NO
+003860     MOVE MT9-RUN-DATE TO MT9-HL-DATE
+003870     MOVE MT9-RUN-TIME TO MT9-HL-TIME
+003880     MOVE MT9-PAGE-NO TO MT9-HL-PAGE
+003890     MOVE "1" TO RPT-CTL
+003900     MOVE MT9-HEADER-LINE TO RPT-TEXT
+003910     WRITE RPT-RECORD.
+003920 2100-EXIT.
+003930     EXIT.
+003940*----------------------------------------------------------------
+003950* RECORD THAT THIS I-BLOCK FINISHED SUCCESSFULLY SO A RESTART
+003960* CAN SKIP PAST IT.
+003970*----------------------------------------------------------------
+003980 2200-WRITE-CHECKPOINT.
+003990     OPEN OUTPUT CKPFILE
+004000     MOVE MT9-I TO CKP-LAST-I
+004010     MOVE MT9-I-START TO CKP-I-START
+004020     MOVE MT9-I-END TO CKP-I-END
+004030     MOVE MT9-I-STEP TO CKP-I-STEP
+004040     MOVE MT9-PAGE-NO TO CKP-LAST-PAGE
+004050     MOVE MT9-J-START TO CKP-J-START
+004060     MOVE MT9-J-END TO CKP-J-END
+004070     MOVE MT9-J-STEP TO CKP-J-STEP
+004080     MOVE MT9-OPMODE-SW TO CKP-OPMODE
+004090     WRITE CKP-RECORD
+004100     CLOSE CKPFILE.
+004110 2200-EXIT.
+004120     EXIT.
+004130*----------------------------------------------------------------
+004140* FORMAT AND WRITE A SINGLE K/J/KJ DETAIL LINE.
+004150*----------------------------------------------------------------
+004160 3000-WRITE-DETAIL.
+004170     MOVE MT9-K TO MT9-DL-K
+004180     MOVE MT9-J TO MT9-DL-J
+004190     MOVE MT9-KJ TO MT9-DL-KJ
+004200     MOVE " " TO RPT-CTL
+004210     MOVE MT9-DETAIL-LINE TO RPT-TEXT
+004220     MOVE MT9-K TO MT9-DR-K
+004230     MOVE MT9-J TO MT9-DR-J
+004240     MOVE MT9-KJ TO MT9-DR-KJ
+004250     MOVE MT9-OPMODE-SW TO MT9-DR-OPMODE
+004260     WRITE MT9-DATA-RECORD
+004270     WRITE RPT-RECORD
+004280     IF MT9-CSV-ACTIVE
+004290         MOVE MT9-K TO MT9-CSV-K
+004300         MOVE MT9-J TO MT9-CSV-J
+004310         MOVE MT9-KJ TO MT9-CSV-KJ
+004320         MOVE MT9-CSV-DETAIL-LINE TO CSV-TEXT
+004330         WRITE CSV-RECORD
+004340     END-IF.
+004350 3000-EXIT.
+004360     EXIT.
+004370*----------------------------------------------------------------
+004380* CLOSE THE REPORT FILE.
+004390*----------------------------------------------------------------
+004400 9000-TERMINATE.
+004410     CLOSE RPTFILE
+004420     CLOSE DATFILE
+004430     IF MT9-CSV-ACTIVE
+004440         CLOSE CSVFILE
+004450     END-IF
+004452     IF MT9-K-OVFL-COUNT NOT EQUAL ZERO
+004454         DISPLAY "MT9X9: " MT9-K-OVFL-COUNT
+004456             " K VALUE(S) OVERFLOWED AND WERE SKIPPED"
+004458         MOVE 4 TO RETURN-CODE
+004459     END-IF.
+004460 9000-EXIT.
+004470     EXIT.
