@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------
+000020* MT9REC.CPY
+000030*
+000040* SHARED RECORD LAYOUT FOR THE K / J / KJ MULTIPLICATION-TABLE
+000050* CELL, WRITTEN TO DATFILE BY MT9X9 AND READ BACK BY MT9X9V (AND
+000060* BY ANY OTHER JOB IN THE SHOP THAT NEEDS THE RAW TABLE DATA).
+000070*----------------------------------------------------------------
+000080* DATE       BY    DESCRIPTION
+000090* ---------- ----- ---------------------------------------------
+000100* 2026-08-09 DPS   ORIGINAL.
+000105* 2026-08-09 DPS   WIDENED K/J TO TWO DIGITS AND KJ TO FOUR DIGITS
+000106*                  SO TABLES LARGER THAN 9X9 DO NOT TRUNCATE.
+000107* 2026-08-09 DPS   ADDED MT9-DR-OPMODE SO A RECONCILIATION PASS
+000108*                  READING THIS RECORD KNOWS WHETHER KJ WAS BUILT
+000109*                  BY ADDITION OR MULTIPLICATION.
+000110*----------------------------------------------------------------
+000120 01  MT9-DATA-RECORD.
+000130     05  MT9-DR-K            PIC 9(02).
+000140     05  MT9-DR-J            PIC 9(02).
+000150     05  MT9-DR-KJ           PIC 9(04).
+000160     05  MT9-DR-OPMODE       PIC X(01).
+000170         88  MT9-DR-OP-ADD            VALUE "A".
+000180         88  MT9-DR-OP-MULTIPLY       VALUE "M".
